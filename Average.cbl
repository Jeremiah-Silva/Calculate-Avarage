@@ -1,25 +1,208 @@
-      ****************************************************************** 
+      ******************************************************************
       * Author: Jeremiah
       * Date: 20/04/2023
-      * Purpose: "Create a school report card that calculates the 
-      *           grade point average and displays the result, 
+      * Purpose: "Create a school report card that calculates the
+      *           grade point average and displays the result,
       *           indicating whether the student passed or failed."
       * Tectonics: cobc
+      *
+      * Modifications:
+      *   20/04/2023 JS  Original version.
+      *   05/08/2026 JS  Added STUDENT-MASTER file so results survive
+      *                  STOP RUN for the registrar's office.
+      *   05/08/2026 JS  Added batch mode driven by a class roster file.
+      *   05/08/2026 JS  Added AUDIT-LOG so every average calculated can
+      *                  be traced back to an operator and a timestamp.
+      *   05/08/2026 JS  Added a CSV extract for the registrar's import
+      *                  job.
+      *   05/08/2026 JS  Added checkpoint/restart for long batch runs.
+      *   05/08/2026 JS  Linked multiple subjects for the same student
+      *                  into one transcript with an overall GPA.
+      *   08/08/2026 JS  Seeded the next student ID from the existing
+      *                  master file and hardened I/O error handling.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AVERAGE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER  ASSIGN TO "STUDMAST"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS SEQUENTIAL
+               RECORD KEY         IS MASTER-KEY
+               FILE STATUS        IS MASTER-STATUS.
+
+           SELECT BATCH-INPUT     ASSIGN TO "BATCHIN"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS BATCH-STATUS.
+
+           SELECT AUDIT-LOG       ASSIGN TO "AUDITLOG"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS AUDIT-STATUS.
+
+           SELECT CSV-EXPORT      ASSIGN TO "REPORTCSV"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS CSV-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS CHKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD.
+       01 MASTER-RECORD.
+           05 MASTER-KEY.
+               10 MASTER-STUDENT-ID  PIC 9(6).
+               10 MASTER-SUBJECT-SEQ PIC 9(2).
+           05 MASTER-STUDENT-NAME    PIC X(50).
+           05 MASTER-SUBJECT         PIC X(50).
+           05 MASTER-GRADE-COUNT     PIC 9(2).
+           05 MASTER-SCORE-TABLE     OCCURS 20 TIMES
+                                     PIC 9(2)V9(2).
+           05 MASTER-AVERAGE         PIC 9(2)V9(2).
+           05 MASTER-RESULT          PIC X(10).
+           05 MASTER-LETTER-GRADE    PIC X(01).
+
+       FD  BATCH-INPUT
+           LABEL RECORD IS STANDARD.
+       01 BATCH-RECORD.
+           05 BATCH-STUDENT-NAME     PIC X(50).
+           05 BATCH-SUBJECT          PIC X(50).
+           05 BATCH-SCORE1           PIC 9(2)V9(2).
+           05 BATCH-SCORE2           PIC 9(2)V9(2).
+           05 BATCH-SCORE3           PIC 9(2)V9(2).
+           05 BATCH-SCORE4           PIC 9(2)V9(2).
+
+       FD  AUDIT-LOG
+           LABEL RECORD IS STANDARD.
+       01 AUDIT-RECORD.
+           05 AUDIT-OPERATOR-ID      PIC X(08).
+           05 FILLER                 PIC X(01)      VALUE SPACE.
+           05 AUDIT-DATE             PIC X(08).
+           05 FILLER                 PIC X(01)      VALUE SPACE.
+           05 AUDIT-TIME             PIC X(08).
+           05 FILLER                 PIC X(01)      VALUE SPACE.
+           05 AUDIT-STUDENT-NAME     PIC X(50).
+           05 FILLER                 PIC X(01)      VALUE SPACE.
+           05 AUDIT-SUBJECT          PIC X(50).
+           05 FILLER                 PIC X(01)      VALUE SPACE.
+           05 AUDIT-GRADE-COUNT      PIC 9(02).
+           05 FILLER                 PIC X(01)      VALUE SPACE.
+           05 AUDIT-SCORE-TABLE      OCCURS 20 TIMES
+                                     PIC 9(02)V9(02).
+           05 FILLER                 PIC X(01)      VALUE SPACE.
+           05 AUDIT-AVERAGE          PIC 9(02)V9(02).
+           05 FILLER                 PIC X(01)      VALUE SPACE.
+           05 AUDIT-RESULT           PIC X(10).
+           05 FILLER                 PIC X(01)      VALUE SPACE.
+           05 AUDIT-RETRY-COUNT      PIC 9(03).
+
+       FD  CSV-EXPORT
+           LABEL RECORD IS STANDARD.
+       01 CSV-RECORD                 PIC X(300).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD.
+       01 CHECKPOINT-RECORD          PIC 9(06).
+
        WORKING-STORAGE SECTION.
        01 STUDENT-NAME           PIC X(50).
+       01 STUDENT-ID             PIC 9(6).
+       01 NEXT-STUDENT-ID        PIC 9(6)                VALUE 1.
+       01 SUBJECT-SEQ            PIC 9(2)                VALUE ZERO.
        01 SUBJECT                PIC X(50).
-       01 SCORE1                 PIC 9(1)V9(2).
-       01 SCORE2                 PIC 9(1)V9(2).
-       01 SCORE3                 PIC 9(1)V9(2).
-       01 SCORE4                 PIC 9(1)V9(2).
-       01 AVERAGE                PIC 9(1)V9(2).
+       77 MAX-GRADES              PIC 9(2)                VALUE 20.
+       01 GRADE-COUNT             PIC 9(2)                VALUE ZERO.
+       01 SCORE-IDX               PIC 9(2)                VALUE ZERO
+                                                           COMP.
+       01 TOTAL-SCORE             PIC 9(4)V9(2)           VALUE ZERO.
+       01 SCORE-TABLE.
+           05 SCORE-ENTRY         OCCURS 20 TIMES
+                                  PIC 9(2)V9(2).
+       01 AVERAGE                PIC 9(2)V9(2).
        01 OPTION                 PIC X.
        01 RESULT                 PIC X(10).
+       01 MASTER-STATUS          PIC X(02).
+       01 BATCH-STATUS           PIC X(02).
+       01 AUDIT-STATUS           PIC X(02).
+       01 CSV-STATUS             PIC X(02).
+       01 CHKPT-STATUS           PIC X(02).
+       01 OPERATOR-ID            PIC X(08).
+       01 MODE-SELECT            PIC X.
+       01 INVALID-SCORE-SWITCH   PIC X                   VALUE "N".
+           88 INVALID-SCORE                              VALUE "Y".
+       01 BATCH-MODE-SWITCH      PIC X                   VALUE "N".
+           88 BATCH-MODE-ON                               VALUE "Y".
+       01 BATCH-EOF-SWITCH       PIC X                   VALUE "N".
+           88 BATCH-EOF                                  VALUE "Y".
+       01 MASTER-EOF-SWITCH      PIC X                   VALUE "N".
+           88 MASTER-EOF                                 VALUE "Y".
+       77 MAX-SCORE               PIC 9(2)V9(2)           VALUE 10.00.
+       01 RETRY-COUNT             PIC 9(3)                VALUE ZERO.
+
+       77 MAX-SUMMARY-ENTRIES     PIC 9(3)                VALUE 200.
+       01 SUMMARY-COUNT           PIC 9(3)                VALUE ZERO.
+       01 SORT-I                  PIC 9(3)                VALUE ZERO
+                                                           COMP.
+       01 SORT-J                  PIC 9(3)                VALUE ZERO
+                                                           COMP.
+       01 SUMMARY-TABLE.
+           05 SUMMARY-ENTRY       OCCURS 200 TIMES.
+               10 SUM-STUDENT-NAME       PIC X(50).
+               10 SUM-SUBJECT            PIC X(50).
+               10 SUM-AVERAGE            PIC 9(2)V9(2).
+               10 SUM-RESULT             PIC X(10).
+               10 SUM-LETTER-GRADE       PIC X(01).
+       01 SUMMARY-ENTRY-HOLD.
+           05 HOLD-STUDENT-NAME   PIC X(50).
+           05 HOLD-SUBJECT        PIC X(50).
+           05 HOLD-AVERAGE        PIC 9(2)V9(2).
+           05 HOLD-RESULT         PIC X(10).
+           05 HOLD-LETTER-GRADE   PIC X(01).
+
+       01 WEIGHT-OPTION           PIC X.
+       01 WEIGHTED-MODE-SWITCH    PIC X                   VALUE "N".
+           88 WEIGHTED-MODE-ON                            VALUE "Y".
+       01 WEIGHT-TABLE.
+           05 WEIGHT-ENTRY        OCCURS 20 TIMES
+                                  PIC 9(3).
+       01 WEIGHT-TOTAL            PIC 9(3)                VALUE ZERO.
+       01 WEIGHTED-TOTAL          PIC 9(6)V9(4)           VALUE ZERO.
+       01 LETTER-GRADE            PIC X(01).
+
+       01 CSV-LINE-WORK           PIC X(300).
+       01 CSV-SCORE1              PIC 9(2)V9(2)           VALUE ZERO.
+       01 CSV-SCORE2              PIC 9(2)V9(2)           VALUE ZERO.
+       01 CSV-SCORE3              PIC 9(2)V9(2)           VALUE ZERO.
+       01 CSV-SCORE4              PIC 9(2)V9(2)           VALUE ZERO.
+
+       77 CHECKPOINT-INTERVAL     PIC 9(3)                VALUE 5.
+       01 TOTAL-PROCESSED         PIC 9(6)                VALUE ZERO.
+       01 RESUME-COUNT            PIC 9(6)                VALUE ZERO.
+       01 RECORDS-SINCE-CHECKPOINT
+                                  PIC 9(3)                VALUE ZERO.
+       01 SKIP-IDX                PIC 9(6)                VALUE ZERO
+                                                            COMP.
+       01 RESUME-OPTION           PIC X.
+       01 CHECKPOINT-EXISTS-SWITCH
+                                  PIC X                   VALUE "N".
+           88 CHECKPOINT-EXISTS                           VALUE "Y".
+       01 RESUME-SWITCH           PIC X                   VALUE "N".
+           88 RESUME-FROM-CHECKPOINT                      VALUE "Y".
+
+       01 CONTINUE-OPTION         PIC X.
+       01 TRANSCRIPT-STUDENT-NAME PIC X(50).
+       01 TRANSCRIPT-COUNT        PIC 9(2)                VALUE ZERO.
+       01 TRANSCRIPT-TOTAL        PIC 9(4)V9(2)           VALUE ZERO.
+       01 GPA                     PIC 9(2)V9(2)           VALUE ZERO.
+       77 MAX-TRANSCRIPT-SUBJECTS PIC 9(2)                VALUE 20.
+       01 TRANSCRIPT-TABLE.
+           05 TRANSCRIPT-ENTRY    OCCURS 20 TIMES.
+               10 TRANS-SUBJECT   PIC X(50).
+               10 TRANS-AVERAGE   PIC 9(2)V9(2).
 
        PROCEDURE DIVISION.
        WELCOME.
@@ -28,72 +211,452 @@
            DISPLAY "WELCOME TO JEREMIAH COLLEGE'S APP.".
            DISPLAY "**************************************************".
            DISPLAY "     ".
+           PERFORM SEED-NEXT-STUDENT-ID.
+           OPEN I-O STUDENT-MASTER.
+           IF MASTER-STATUS NOT = "00"
+              OPEN OUTPUT STUDENT-MASTER
+           END-IF.
+           OPEN EXTEND AUDIT-LOG.
+           OPEN INPUT CSV-EXPORT.
+           IF CSV-STATUS = "00"
+              CLOSE CSV-EXPORT
+              OPEN EXTEND CSV-EXPORT
+           ELSE
+              OPEN EXTEND CSV-EXPORT
+              MOVE "STUDENT NAME,SUBJECT,SCORE1,SCORE2,SCORE3,SCORE4,
+      -          "GRADE COUNT,AVERAGE,RESULT"     TO CSV-RECORD
+              WRITE CSV-RECORD
+           END-IF.
+           DISPLAY "ENTER YOUR OPERATOR ID:".
+           ACCEPT               OPERATOR-ID.
+           DISPLAY "     ".
+           DISPLAY "RUN IN BATCH MODE FROM A ROSTER FILE? (Y/N)".
+           ACCEPT               MODE-SELECT.
+           IF MODE-SELECT = "Y" OR "y"
+              SET BATCH-MODE-ON TO TRUE
+              PERFORM CHECK-FOR-CHECKPOINT
+              PERFORM BATCH-PROCESS
+              GO TO END-OF-PROGRAM
+           END-IF.
+           GO TO SNAME.
+
+       SEED-NEXT-STUDENT-ID.
+           MOVE "N" TO MASTER-EOF-SWITCH.
+           OPEN INPUT STUDENT-MASTER.
+           IF MASTER-STATUS = "00"
+              PERFORM READ-NEXT-MASTER-RECORD UNTIL MASTER-EOF
+              CLOSE STUDENT-MASTER
+           END-IF.
+
+       READ-NEXT-MASTER-RECORD.
+           READ STUDENT-MASTER
+              AT END
+                 SET MASTER-EOF TO TRUE
+              NOT AT END
+                 IF MASTER-STUDENT-ID NOT < NEXT-STUDENT-ID
+                    COMPUTE NEXT-STUDENT-ID = MASTER-STUDENT-ID + 1
+                 END-IF
+           END-READ.
+
+       CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHKPT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE "N" TO CHECKPOINT-EXISTS-SWITCH
+                 NOT AT END
+                    SET CHECKPOINT-EXISTS TO TRUE
+                    MOVE CHECKPOINT-RECORD TO RESUME-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF CHECKPOINT-EXISTS
+              DISPLAY "     "
+              DISPLAY "A CHECKPOINT WAS FOUND AT RECORD ",
+                      RESUME-COUNT, "."
+              PERFORM GET-RESUME-OPTION
+              IF RESUME-OPTION = "Y" OR "y"
+                 SET RESUME-FROM-CHECKPOINT TO TRUE
+              ELSE
+                 MOVE ZERO TO RESUME-COUNT
+              END-IF
+           END-IF.
+
+       GET-RESUME-OPTION.
+           DISPLAY "RESUME FROM THE LAST CHECKPOINT? (Y/N)"
+           ACCEPT               RESUME-OPTION
+           IF RESUME-OPTION NOT = "Y" AND NOT = "y"
+              AND NOT = "N" AND NOT = "n"
+              DISPLAY "INVALID OPTION. PLEASE ENTER Y OR N."
+              GO TO GET-RESUME-OPTION
+           END-IF.
        SNAME.
            DISPLAY "ENTER THE STUDENT'S NAME:".
            ACCEPT               STUDENT-NAME.
            DISPLAY "     ".
+           MOVE NEXT-STUDENT-ID TO STUDENT-ID.
+           ADD 1                TO NEXT-STUDENT-ID.
+           MOVE ZERO            TO SUBJECT-SEQ.
+           MOVE ZERO            TO TRANSCRIPT-COUNT.
+           MOVE STUDENT-NAME    TO TRANSCRIPT-STUDENT-NAME.
 
        SUBJECT-NAME.
            DISPLAY "ENTER THE COURSE SUBJECT:".
            ACCEPT               SUBJECT.
            DISPLAY "     ".
-           
+           MOVE ZERO             TO RETRY-COUNT.
+           ADD 1                 TO SUBJECT-SEQ.
+
            PERFORM CALCULATE-AVERAGE
 
            PERFORM QUESTION
-           STOP RUN.
+           PERFORM PRINT-SUMMARY-REPORT
+           GO TO END-OF-PROGRAM.
 
-       CALCULATE-AVERAGE.
-           DISPLAY "ENTER THE FIRST GRADE: ".
-           ACCEPT                SCORE1.
-           DISPLAY "     "
-           IF SCORE1 <= 0
-           DISPLAY "INVALID INPUT FOR THE FIRST GRADE."
-           GO TO CALCULATE-AVERAGE.
+       BATCH-PROCESS.
+           OPEN INPUT BATCH-INPUT
+           IF BATCH-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING BATCH ROSTER FILE - STATUS ",
+                      BATCH-STATUS
+              SET BATCH-EOF TO TRUE
+           ELSE
+              MOVE ZERO TO RECORDS-SINCE-CHECKPOINT
+              IF RESUME-FROM-CHECKPOINT
+                 MOVE RESUME-COUNT   TO TOTAL-PROCESSED
+                 DISPLAY "SKIPPING ", RESUME-COUNT,
+                         " ALREADY-PROCESSED RECORD(S)."
+                 PERFORM SKIP-BATCH-RECORDS
+                    VARYING SKIP-IDX FROM 1 BY 1
+                    UNTIL SKIP-IDX > RESUME-COUNT OR BATCH-EOF
+              ELSE
+                 MOVE ZERO           TO TOTAL-PROCESSED
+              END-IF
+              PERFORM READ-BATCH-RECORD
+           END-IF
+           PERFORM PROCESS-BATCH-RECORD UNTIL BATCH-EOF
+           CLOSE BATCH-INPUT
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM PRINT-SUMMARY-REPORT.
 
-           DISPLAY "ENTER THE SECOND GRADE: ".
-           ACCEPT                SCORE2.
-           DISPLAY "     "
-           IF SCORE2 <= 0
-           DISPLAY "INVALID INPUT FOR THE SECOND GRADE."
-           GO TO CALCULATE-AVERAGE.
+       READ-BATCH-RECORD.
+           READ BATCH-INPUT
+               AT END
+               SET BATCH-EOF TO TRUE
+           END-READ.
 
-           DISPLAY "ENTER THE THIRD GRADE: ".
-           ACCEPT                SCORE3.
-           DISPLAY "     "
-           IF SCORE3 <= 0
-           DISPLAY "INVALID INPUT FOR THE THIRD GRADE."
-           GO TO CALCULATE-AVERAGE.
+       SKIP-BATCH-RECORDS.
+           PERFORM READ-BATCH-RECORD.
+
+       PROCESS-BATCH-RECORD.
+           MOVE BATCH-STUDENT-NAME      TO STUDENT-NAME
+           MOVE BATCH-SUBJECT           TO SUBJECT
+           MOVE 4                       TO GRADE-COUNT
+           MOVE BATCH-SCORE1            TO SCORE-ENTRY (1)
+           MOVE BATCH-SCORE2            TO SCORE-ENTRY (2)
+           MOVE BATCH-SCORE3            TO SCORE-ENTRY (3)
+           MOVE BATCH-SCORE4            TO SCORE-ENTRY (4)
+           MOVE NEXT-STUDENT-ID         TO STUDENT-ID
+           ADD 1                        TO NEXT-STUDENT-ID
+           MOVE 1                       TO SUBJECT-SEQ
+           MOVE ZERO                    TO RETRY-COUNT
+           PERFORM CALCULATE-AVERAGE
+           ADD 1                        TO TOTAL-PROCESSED
+           ADD 1                        TO RECORDS-SINCE-CHECKPOINT
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+              PERFORM WRITE-CHECKPOINT
+              MOVE ZERO                 TO RECORDS-SINCE-CHECKPOINT
+           END-IF
+           PERFORM READ-BATCH-RECORD.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHKPT-STATUS NOT = "00"
+              DISPLAY "WARNING - CHECKPOINT OPEN FAILED - STATUS ",
+                      CHKPT-STATUS
+           END-IF
+           MOVE TOTAL-PROCESSED   TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           IF CHKPT-STATUS NOT = "00"
+              DISPLAY "WARNING - CHECKPOINT WRITE FAILED - STATUS ",
+                      CHKPT-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE.
 
-           DISPLAY "ENTER THE FOURTH GRADE: ".
-           ACCEPT                SCORE4.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHKPT-STATUS NOT = "00"
+              DISPLAY "WARNING - CHECKPOINT CLEAR FAILED - STATUS ",
+                      CHKPT-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       GET-GRADE-COUNT.
+           DISPLAY "HOW MANY GRADES FOR THIS SUBJECT (1-",
+                   MAX-GRADES, ")? "
+           ACCEPT               GRADE-COUNT
            DISPLAY "     "
-           IF SCORE4 <= 0
-           DISPLAY "INVALID INPUT FOR THE FOURTH GRADE."
-           GO TO CALCULATE-AVERAGE.
+           IF GRADE-COUNT < 1 OR GRADE-COUNT > MAX-GRADES
+              DISPLAY "INVALID NUMBER OF GRADES."
+              GO TO GET-GRADE-COUNT
+           END-IF.
+
+       GET-CONTINUE-OPTION.
+           DISPLAY "ANOTHER SUBJECT FOR THE SAME STUDENT, OR A NEW ",
+                   "STUDENT? (S/N)"
+           ACCEPT               CONTINUE-OPTION
+           IF CONTINUE-OPTION NOT = "S" AND NOT = "s"
+              AND NOT = "N" AND NOT = "n"
+              DISPLAY "INVALID OPTION. PLEASE ENTER S OR N."
+              GO TO GET-CONTINUE-OPTION
+           END-IF.
+
+       GET-WEIGHTING-OPTION.
+           DISPLAY "WEIGHT THE GRADES DIFFERENTLY? (Y/N)".
+           ACCEPT               WEIGHT-OPTION.
+           IF WEIGHT-OPTION = "Y" OR "y"
+              SET WEIGHTED-MODE-ON TO TRUE
+           ELSE
+              MOVE "N" TO WEIGHTED-MODE-SWITCH
+           END-IF.
+
+       CALCULATE-AVERAGE.
+           MOVE "N" TO INVALID-SCORE-SWITCH.
+           MOVE "N" TO WEIGHTED-MODE-SWITCH.
 
-           COMPUTE AVERAGE = (SCORE1 + SCORE2 + SCORE3 + SCORE4) / 4.
+           IF NOT BATCH-MODE-ON
+              PERFORM GET-GRADE-COUNT
+              PERFORM GET-WEIGHTING-OPTION
+           END-IF.
 
-           IF AVERAGE >= 7
-           MOVE "PASSED"           TO RESULT
+           PERFORM ENTER-ONE-SCORE
+              VARYING SCORE-IDX FROM 1 BY 1
+              UNTIL SCORE-IDX > GRADE-COUNT OR INVALID-SCORE.
+
+           IF INVALID-SCORE
+              DISPLAY "RECORD REJECTED - INVALID SCORE FOR ",
+                      STUDENT-NAME
+              MOVE "REJECTED"     TO RESULT
+              MOVE ZERO           TO AVERAGE
+              PERFORM WRITE-AUDIT-RECORD
            ELSE
-           MOVE "FAILL"            TO RESULT
+              IF WEIGHTED-MODE-ON
+                 PERFORM SUM-WEIGHTS
+                 IF WEIGHT-TOTAL NOT = 100
+                    DISPLAY "WEIGHTS DID NOT TOTAL 100 - ",
+                            "USING EQUAL WEIGHTING INSTEAD."
+                    MOVE "N" TO WEIGHTED-MODE-SWITCH
+                 END-IF
+              END-IF
+
+              IF WEIGHTED-MODE-ON
+                 MOVE ZERO TO WEIGHTED-TOTAL
+                 PERFORM ADD-ONE-WEIGHTED-SCORE
+                    VARYING SCORE-IDX FROM 1 BY 1
+                    UNTIL SCORE-IDX > GRADE-COUNT
+                 COMPUTE AVERAGE ROUNDED = WEIGHTED-TOTAL / 100
+              ELSE
+                 MOVE ZERO TO TOTAL-SCORE
+                 PERFORM ADD-ONE-SCORE
+                    VARYING SCORE-IDX FROM 1 BY 1
+                    UNTIL SCORE-IDX > GRADE-COUNT
+                 COMPUTE AVERAGE ROUNDED = TOTAL-SCORE / GRADE-COUNT
+              END-IF
+
+              IF AVERAGE >= 7
+                 MOVE "PASSED"     TO RESULT
+              ELSE
+                 MOVE "FAILL"      TO RESULT
+              END-IF
+              PERFORM DERIVE-LETTER-GRADE
+
+              DISPLAY "*********** RESULT PROCESSING ***********"
+              DISPLAY "     "
+              DISPLAY "STUDENT NAME    : ",     STUDENT-NAME
+              DISPLAY "SUBJECT         : ",     SUBJECT
+              DISPLAY "GRADES ENTERED  : ",     GRADE-COUNT
+              DISPLAY "AVERAGE         : ",     AVERAGE
+              DISPLAY "LETTER GRADE    : ",     LETTER-GRADE
+              DISPLAY "STATUS          : ",     RESULT
+              DISPLAY "RE-ENTRIES      : ",     RETRY-COUNT
+              DISPLAY "     "
+              DISPLAY "*******************************************"
+
+              MOVE STUDENT-ID        TO MASTER-STUDENT-ID
+              MOVE SUBJECT-SEQ       TO MASTER-SUBJECT-SEQ
+              MOVE STUDENT-NAME      TO MASTER-STUDENT-NAME
+              MOVE SUBJECT           TO MASTER-SUBJECT
+              MOVE GRADE-COUNT       TO MASTER-GRADE-COUNT
+              PERFORM MOVE-ONE-MASTER-SCORE
+                 VARYING SCORE-IDX FROM 1 BY 1
+                 UNTIL SCORE-IDX > GRADE-COUNT
+              MOVE AVERAGE           TO MASTER-AVERAGE
+              MOVE RESULT            TO MASTER-RESULT
+              MOVE LETTER-GRADE      TO MASTER-LETTER-GRADE
+              WRITE MASTER-RECORD
+              IF MASTER-STATUS NOT = "00"
+                 DISPLAY "WARNING - STUDENT MASTER WRITE FAILED - ",
+                         "STATUS ", MASTER-STATUS
+              END-IF
+
+              PERFORM RECORD-SUMMARY-ENTRY
+              PERFORM RECORD-TRANSCRIPT-ENTRY
+              PERFORM WRITE-AUDIT-RECORD
+              PERFORM WRITE-CSV-RECORD
+           END-IF.
+
+       RECORD-TRANSCRIPT-ENTRY.
+           IF NOT BATCH-MODE-ON
+              AND TRANSCRIPT-COUNT < MAX-TRANSCRIPT-SUBJECTS
+              ADD 1 TO TRANSCRIPT-COUNT
+              MOVE SUBJECT  TO TRANS-SUBJECT  (TRANSCRIPT-COUNT)
+              MOVE AVERAGE  TO TRANS-AVERAGE  (TRANSCRIPT-COUNT)
+           END-IF.
+
+       WRITE-CSV-RECORD.
+           PERFORM PREPARE-CSV-SCORES
+           STRING FUNCTION TRIM (STUDENT-NAME) DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM (SUBJECT)      DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  CSV-SCORE1                   DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  CSV-SCORE2                   DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  CSV-SCORE3                   DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  CSV-SCORE4                   DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  GRADE-COUNT                  DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  AVERAGE                      DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM (RESULT)       DELIMITED BY SIZE
+                  INTO CSV-LINE-WORK
+           END-STRING
+           MOVE CSV-LINE-WORK TO CSV-RECORD
+           WRITE CSV-RECORD
+           IF CSV-STATUS NOT = "00"
+              DISPLAY "WARNING - CSV EXPORT WRITE FAILED - STATUS ",
+                      CSV-STATUS
            END-IF
-           DISPLAY "*************** RESULT PROCESSING ****************",
-           DISPLAY "     "
-           DISPLAY "STUDENT NAME    : ",           STUDENT-NAME
-           DISPLAY "SUBJECT         : ",           SUBJECT
-           DISPLAY "AVERAGE         : ",           AVERAGE
-           DISPLAY "STATUS          : ",           RESULT
-           DISPLAY "     "
-           DISPLAY "**************************************************".
-       
+           MOVE SPACES TO CSV-LINE-WORK.
+
+       PREPARE-CSV-SCORES.
+           MOVE ZERO TO CSV-SCORE1 CSV-SCORE2 CSV-SCORE3 CSV-SCORE4
+           IF GRADE-COUNT >= 1
+              MOVE SCORE-ENTRY (1) TO CSV-SCORE1
+           END-IF
+           IF GRADE-COUNT >= 2
+              MOVE SCORE-ENTRY (2) TO CSV-SCORE2
+           END-IF
+           IF GRADE-COUNT >= 3
+              MOVE SCORE-ENTRY (3) TO CSV-SCORE3
+           END-IF
+           IF GRADE-COUNT >= 4
+              MOVE SCORE-ENTRY (4) TO CSV-SCORE4
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE OPERATOR-ID       TO AUDIT-OPERATOR-ID
+           ACCEPT AUDIT-DATE      FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME      FROM TIME
+           MOVE STUDENT-NAME      TO AUDIT-STUDENT-NAME
+           MOVE SUBJECT           TO AUDIT-SUBJECT
+           MOVE GRADE-COUNT       TO AUDIT-GRADE-COUNT
+           PERFORM MOVE-ONE-AUDIT-SCORE
+              VARYING SCORE-IDX FROM 1 BY 1
+              UNTIL SCORE-IDX > GRADE-COUNT
+           MOVE AVERAGE           TO AUDIT-AVERAGE
+           MOVE RESULT            TO AUDIT-RESULT
+           MOVE RETRY-COUNT       TO AUDIT-RETRY-COUNT
+           WRITE AUDIT-RECORD
+           IF AUDIT-STATUS NOT = "00"
+              DISPLAY "WARNING - AUDIT LOG WRITE FAILED - STATUS ",
+                      AUDIT-STATUS
+           END-IF.
+
+       MOVE-ONE-AUDIT-SCORE.
+           MOVE SCORE-ENTRY (SCORE-IDX)
+                                TO AUDIT-SCORE-TABLE (SCORE-IDX).
+
+       DERIVE-LETTER-GRADE.
+           IF AVERAGE >= 9
+              MOVE "A" TO LETTER-GRADE
+           ELSE IF AVERAGE >= 8
+              MOVE "B" TO LETTER-GRADE
+           ELSE IF AVERAGE >= 7
+              MOVE "C" TO LETTER-GRADE
+           ELSE IF AVERAGE >= 6
+              MOVE "D" TO LETTER-GRADE
+           ELSE
+              MOVE "F" TO LETTER-GRADE
+           END-IF.
+
+       RECORD-SUMMARY-ENTRY.
+           IF SUMMARY-COUNT < MAX-SUMMARY-ENTRIES
+              ADD 1 TO SUMMARY-COUNT
+              MOVE STUDENT-NAME TO SUM-STUDENT-NAME (SUMMARY-COUNT)
+              MOVE SUBJECT      TO SUM-SUBJECT      (SUMMARY-COUNT)
+              MOVE AVERAGE      TO SUM-AVERAGE      (SUMMARY-COUNT)
+              MOVE RESULT       TO SUM-RESULT       (SUMMARY-COUNT)
+              MOVE LETTER-GRADE TO SUM-LETTER-GRADE (SUMMARY-COUNT)
+           END-IF.
+
+       ENTER-ONE-SCORE.
+           IF NOT BATCH-MODE-ON
+              DISPLAY "ENTER GRADE ", SCORE-IDX, ": "
+              ACCEPT             SCORE-ENTRY (SCORE-IDX)
+              DISPLAY "     "
+           END-IF.
+           IF SCORE-ENTRY (SCORE-IDX) <= 0
+              OR SCORE-ENTRY (SCORE-IDX) > MAX-SCORE
+              DISPLAY "INVALID INPUT FOR GRADE ", SCORE-IDX, "."
+              ADD 1 TO RETRY-COUNT
+              IF BATCH-MODE-ON
+                 SET INVALID-SCORE TO TRUE
+              ELSE
+                 GO TO ENTER-ONE-SCORE
+              END-IF
+           END-IF.
+           IF WEIGHTED-MODE-ON AND NOT BATCH-MODE-ON
+              DISPLAY "ENTER WEIGHT FOR GRADE ", SCORE-IDX,
+                      " (WHOLE PERCENT): "
+              ACCEPT             WEIGHT-ENTRY (SCORE-IDX)
+              DISPLAY "     "
+           END-IF.
+
+       ADD-ONE-SCORE.
+           ADD SCORE-ENTRY (SCORE-IDX) TO TOTAL-SCORE.
+
+       SUM-WEIGHTS.
+           MOVE ZERO TO WEIGHT-TOTAL
+           PERFORM ADD-ONE-WEIGHT
+              VARYING SCORE-IDX FROM 1 BY 1
+              UNTIL SCORE-IDX > GRADE-COUNT.
+
+       ADD-ONE-WEIGHT.
+           ADD WEIGHT-ENTRY (SCORE-IDX) TO WEIGHT-TOTAL.
+
+       ADD-ONE-WEIGHTED-SCORE.
+           COMPUTE WEIGHTED-TOTAL = WEIGHTED-TOTAL +
+              (SCORE-ENTRY (SCORE-IDX) * WEIGHT-ENTRY (SCORE-IDX)).
+
+       MOVE-ONE-MASTER-SCORE.
+           MOVE SCORE-ENTRY (SCORE-IDX)
+                                TO MASTER-SCORE-TABLE (SCORE-IDX).
+
        QUESTION.
            DISPLAY "     "
            DISPLAY "WOULD YOU LIKE TO CONTINUE? (Y/N)"
            ACCEPT OPTION.
            IF OPTION = "Y" OR "y"
            DISPLAY "     "
+           PERFORM GET-CONTINUE-OPTION
+           IF CONTINUE-OPTION = "N" OR "n"
+              PERFORM PRINT-TRANSCRIPT-GPA
+              PERFORM SNAME
+           END-IF
+           DISPLAY "     "
            DISPLAY "**************************************************",
            DISPLAY "START A NEW SEARCH!"
            DISPLAY "**************************************************",
@@ -101,6 +664,7 @@
            PERFORM SUBJECT-NAME
            PERFORM QUESTION
            ELSE IF OPTION = "N" OR "n"
+           PERFORM PRINT-TRANSCRIPT-GPA
            DISPLAY "     "
            DISPLAY "**************************************************",
            DISPLAY "THANK YOU FOR USING THE JEREMIAH COLLEGE'S APP."
@@ -110,4 +674,108 @@
            DISPLAY "INVALID OPTION. PLEASE ENTER Y OR N."
            PERFORM QUESTION
            END-IF.
+
+       PRINT-TRANSCRIPT-GPA.
+           IF TRANSCRIPT-COUNT > 0
+              MOVE ZERO TO TRANSCRIPT-TOTAL
+              PERFORM SUM-TRANSCRIPT-AVERAGES
+                 VARYING SORT-I FROM 1 BY 1
+                 UNTIL SORT-I > TRANSCRIPT-COUNT
+              COMPUTE GPA ROUNDED = TRANSCRIPT-TOTAL / TRANSCRIPT-COUNT
+              DISPLAY "     "
+              DISPLAY "****************************************"
+              DISPLAY "TRANSCRIPT FOR ", TRANSCRIPT-STUDENT-NAME
+              DISPLAY "****************************************"
+              PERFORM PRINT-TRANSCRIPT-LINE
+                 VARYING SORT-I FROM 1 BY 1
+                 UNTIL SORT-I > TRANSCRIPT-COUNT
+              DISPLAY "OVERALL GPA     : ", GPA
+              DISPLAY "     "
+           END-IF.
+
+       SUM-TRANSCRIPT-AVERAGES.
+           ADD TRANS-AVERAGE (SORT-I) TO TRANSCRIPT-TOTAL.
+
+       PRINT-TRANSCRIPT-LINE.
+           DISPLAY TRANS-SUBJECT (SORT-I), " | ",
+                   TRANS-AVERAGE (SORT-I).
+
+       PRINT-SUMMARY-REPORT.
+           IF SUMMARY-COUNT = 0
+              DISPLAY "NO RESULTS WERE PROCESSED THIS RUN."
+           ELSE
+              PERFORM SORT-SUMMARY-TABLE
+
+              DISPLAY "     "
+              DISPLAY "****************************************"
+              DISPLAY "CLASS SUMMARY - SORTED BY AVERAGE (HIGH TO LOW)"
+              DISPLAY "****************************************"
+              PERFORM PRINT-SUMMARY-LINE
+                 VARYING SORT-I FROM 1 BY 1
+                 UNTIL SORT-I > SUMMARY-COUNT
+
+              DISPLAY "     "
+              DISPLAY "****************************************"
+              DISPLAY "HONOR ROLL (AVERAGE >= 9.00)"
+              DISPLAY "****************************************"
+              PERFORM PRINT-HONOR-ROLL-LINE
+                 VARYING SORT-I FROM 1 BY 1
+                 UNTIL SORT-I > SUMMARY-COUNT
+
+              DISPLAY "     "
+              DISPLAY "****************************************"
+              DISPLAY "AT-RISK (RESULT = FAILL)"
+              DISPLAY "****************************************"
+              PERFORM PRINT-AT-RISK-LINE
+                 VARYING SORT-I FROM 1 BY 1
+                 UNTIL SORT-I > SUMMARY-COUNT
+              DISPLAY "     "
+           END-IF.
+
+       PRINT-SUMMARY-LINE.
+           DISPLAY SUM-STUDENT-NAME (SORT-I), " | ",
+                   SUM-SUBJECT (SORT-I),      " | ",
+                   SUM-AVERAGE (SORT-I),      " | ",
+                   SUM-LETTER-GRADE (SORT-I), " | ",
+                   SUM-RESULT (SORT-I).
+
+       PRINT-HONOR-ROLL-LINE.
+           IF SUM-AVERAGE (SORT-I) >= 9
+              DISPLAY SUM-STUDENT-NAME (SORT-I), " | ",
+                      SUM-SUBJECT (SORT-I),      " | ",
+                      SUM-AVERAGE (SORT-I)
+           END-IF.
+
+       PRINT-AT-RISK-LINE.
+           IF SUM-RESULT (SORT-I) = "FAILL"
+              DISPLAY SUM-STUDENT-NAME (SORT-I), " | ",
+                      SUM-SUBJECT (SORT-I),      " | ",
+                      SUM-AVERAGE (SORT-I)
+           END-IF.
+
+       SORT-SUMMARY-TABLE.
+           PERFORM SORT-OUTER-PASS
+              VARYING SORT-I FROM 1 BY 1 UNTIL SORT-I >= SUMMARY-COUNT.
+
+       SORT-OUTER-PASS.
+           PERFORM SORT-INNER-PASS
+              VARYING SORT-J FROM 1 BY 1
+              UNTIL SORT-J > SUMMARY-COUNT - SORT-I.
+
+       SORT-INNER-PASS.
+           IF SUM-AVERAGE (SORT-J) < SUM-AVERAGE (SORT-J + 1)
+              PERFORM SWAP-SUMMARY-ENTRIES
+           END-IF.
+
+       SWAP-SUMMARY-ENTRIES.
+           MOVE SUMMARY-ENTRY (SORT-J)     TO SUMMARY-ENTRY-HOLD
+           MOVE SUMMARY-ENTRY (SORT-J + 1) TO SUMMARY-ENTRY (SORT-J)
+           MOVE SUMMARY-ENTRY-HOLD
+                                TO SUMMARY-ENTRY (SORT-J + 1).
+
+       END-OF-PROGRAM.
+           CLOSE STUDENT-MASTER
+           CLOSE AUDIT-LOG
+           CLOSE CSV-EXPORT
+           STOP RUN.
        END PROGRAM AVERAGE.
\ No newline at end of file
